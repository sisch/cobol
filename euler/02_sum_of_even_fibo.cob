@@ -3,7 +3,22 @@
        AUTHOR. Simon Schliesky.
        DATE-WRITTEN. 02/08/2016.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT RestartFile
+             ASSIGN TO "sumEvenFiboRestart.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RestartFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD RestartFile.
+       01 CheckpointRecord.
+          02 CkPreviousNo PIC 9(11).
+          02 CkCurrentNo  PIC 9(11).
+          02 CkResult     PIC 9(11).
+
        WORKING-STORAGE SECTION.
        01 WS-UpLim PIC 9(10) VALUE 4000000.
        01 PreviousNo PIC 9(11).
@@ -12,6 +27,17 @@
        01 Result PIC 9(11).
        01 stopCond PIC 9 VALUE ZERO.
 
+       01 RestartFileStatus PIC X(02).
+          88 RestartFileOk        VALUE '00'.
+          88 RestartFileNotFound  VALUE '35'.
+
+      *Number of iterations between checkpoints. This recurrence grows
+      *by a factor of ~4.2 per step, so even the largest WS-UpLim this
+      *field can hold only ever runs on the order of a dozen or so
+      *iterations - checkpoint every iteration rather than a count that
+      *would never be reached.
+       01 CheckpointInterval PIC 9(07) VALUE 1.
+       01 IterationsSinceCheckpoint PIC 9(07) VALUE ZERO.
 
        PROCEDURE DIVISION.
       * Purpose: Solve Project Euler task 2
@@ -24,6 +50,7 @@
       *    DISPLAY WS-UpLim.
           PERFORM CalNosAndSum TEST AFTER UNTIL stopCond=1.
           DISPLAY " Result: "Result.
+          PERFORM ClearCheckpoint.
           STOP RUN.
 
 
@@ -37,8 +64,46 @@
              MOVE CurrentNo TO PreviousNo
              MOVE NextNo TO CurrentNo
           END-IF.
+          ADD 1 TO IterationsSinceCheckpoint.
+          IF IterationsSinceCheckpoint >= CheckpointInterval
+             PERFORM WriteCheckpoint
+             MOVE ZERO TO IterationsSinceCheckpoint
+          END-IF.
 
 
        Init.
           MOVE 0 TO PreviousNo.
           MOVE 2 TO CurrentNo.
+          MOVE ZERO TO Result.
+          PERFORM ReadCheckpoint.
+
+      *Restore PreviousNo/CurrentNo/Result from a checkpoint left by a
+      *killed or abended run, so a big run does not restart from zero.
+       ReadCheckpoint.
+          OPEN INPUT RestartFile.
+          IF RestartFileOk
+             READ RestartFile
+                AT END CONTINUE
+                NOT AT END
+                   MOVE CkPreviousNo TO PreviousNo
+                   MOVE CkCurrentNo TO CurrentNo
+                   MOVE CkResult TO Result
+                   DISPLAY "Resuming from checkpoint at CurrentNo: "
+                      CurrentNo
+             END-READ
+             CLOSE RestartFile
+          END-IF.
+
+       WriteCheckpoint.
+          OPEN OUTPUT RestartFile.
+          MOVE PreviousNo TO CkPreviousNo.
+          MOVE CurrentNo TO CkCurrentNo.
+          MOVE Result TO CkResult.
+          WRITE CheckpointRecord.
+          CLOSE RestartFile.
+
+      *A completed run has no restart to offer next time, so the
+      *checkpoint is cleared once the loop reaches its limit normally.
+       ClearCheckpoint.
+          OPEN OUTPUT RestartFile.
+          CLOSE RestartFile.
