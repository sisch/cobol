@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VATSUMRY.
+       AUTHOR. Simon Schliesky.
+       DATE-WRITTEN. 09/08/2026.
+
+      * Reads priceTable.dat end to end and prints a paged VAT summary
+      * report for the register close-out process.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT PriceTable
+             ASSIGN TO "priceTable.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS ArticleId
+             FILE STATUS IS PriceTableStatus.
+          SELECT VatReport
+             ASSIGN TO "vatSummary.prt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PriceTable.
+          COPY artdtl.
+
+       FD VatReport.
+       01 ReportLine  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 PriceTableStatus  PIC X(02).
+          88 PriceTableOk     VALUE '00'.
+          88 PriceTableEnd    VALUE '10'.
+
+       01 ReportTotals.
+          02 TotalExclVAT   PIC 9(9)V99  VALUE ZERO.
+          02 TotalVAT       PIC 9(8)V99  VALUE ZERO.
+          02 TotalInclVAT   PIC 9(10)V99 VALUE ZERO.
+          02 AvailableCount PIC 9(6)     VALUE ZERO.
+          02 UnavailCount   PIC 9(6)     VALUE ZERO.
+          02 ArticleCount   PIC 9(6)     VALUE ZERO.
+
+       01 PageControl.
+          02 LineCount     PIC 9(02) VALUE ZERO.
+          02 PageCount     PIC 9(02) VALUE ZERO.
+          02 LinesPerPage  PIC 9(02) VALUE 20.
+
+       01 HeadingLine1.
+          02 FILLER PIC X(30) VALUE "PRICE TABLE VAT SUMMARY REPORT".
+          02 FILLER PIC X(10) VALUE "  PAGE ".
+          02 HeadingPage PIC ZZ9.
+
+       01 HeadingLine2.
+          02 FILLER PIC X(07)  VALUE "ARTICLE".
+          02 FILLER PIC X(09)  VALUE "  EXCLVAT".
+          02 FILLER PIC X(10)  VALUE "     VAT".
+          02 FILLER PIC X(11)  VALUE "   INCLVAT".
+          02 FILLER PIC X(12)  VALUE "  AVAILABLE".
+
+       01 DetailLine.
+          02 DetArticleId   PIC Z(5)9.
+          02 FILLER         PIC X(02) VALUE SPACES.
+          02 DetExclVAT     PIC ZZZ,ZZ9.99.
+          02 FILLER         PIC X(02) VALUE SPACES.
+          02 DetVAT         PIC ZZ,ZZ9.99.
+          02 FILLER         PIC X(02) VALUE SPACES.
+          02 DetInclVAT     PIC ZZZZ,ZZ9.99.
+          02 FILLER         PIC X(04) VALUE SPACES.
+          02 DetAvailable   PIC X(03).
+
+       01 TotalLine1.
+          02 FILLER         PIC X(20) VALUE "TOTAL EXCL. VAT ....".
+          02 TotExclVAT     PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 TotalLine2.
+          02 FILLER         PIC X(20) VALUE "TOTAL VAT .........".
+          02 TotVAT         PIC ZZ,ZZZ,ZZ9.99.
+
+       01 TotalLine3.
+          02 FILLER         PIC X(20) VALUE "TOTAL INCL. VAT ....".
+          02 TotInclVAT     PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 TotalLine4.
+          02 FILLER         PIC X(24) VALUE "ARTICLES AVAILABLE .....".
+          02 TotAvailable   PIC ZZZ,ZZ9.
+
+       01 TotalLine5.
+          02 FILLER         PIC X(24) VALUE "ARTICLES NOT AVAILABLE .".
+          02 TotUnavail     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Main.
+          PERFORM InitializeReport.
+          PERFORM ReadArticle.
+          PERFORM UNTIL PriceTableEnd
+             PERFORM AccumulateTotals
+             PERFORM PrintDetail
+             PERFORM ReadArticle
+          END-PERFORM.
+          PERFORM PrintTotals.
+          PERFORM TerminateReport.
+          STOP RUN.
+
+       InitializeReport.
+          OPEN INPUT PriceTable.
+          OPEN OUTPUT VatReport.
+          PERFORM PrintHeadings.
+
+       ReadArticle.
+          READ PriceTable NEXT RECORD
+             AT END SET PriceTableEnd TO TRUE
+          END-READ.
+
+       AccumulateTotals.
+          ADD 1 TO ArticleCount.
+          ADD exclVAT TO TotalExclVAT.
+          ADD VAT TO TotalVAT.
+          ADD inclVAT TO TotalInclVAT.
+          IF isAvailable
+             ADD 1 TO AvailableCount
+          ELSE
+             ADD 1 TO UnavailCount
+          END-IF.
+
+       PrintDetail.
+          IF LineCount >= LinesPerPage
+             PERFORM PrintHeadings
+          END-IF.
+          MOVE ArticleId TO DetArticleId.
+          MOVE exclVAT TO DetExclVAT.
+          MOVE VAT TO DetVAT.
+          MOVE inclVAT TO DetInclVAT.
+          IF isAvailable
+             MOVE "YES" TO DetAvailable
+          ELSE
+             MOVE "NO" TO DetAvailable
+          END-IF.
+          WRITE ReportLine FROM DetailLine.
+          ADD 1 TO LineCount.
+
+       PrintHeadings.
+          ADD 1 TO PageCount.
+          MOVE PageCount TO HeadingPage.
+          IF PageCount > 1
+             WRITE ReportLine FROM SPACES
+          END-IF.
+          WRITE ReportLine FROM HeadingLine1.
+          WRITE ReportLine FROM HeadingLine2.
+          MOVE ZERO TO LineCount.
+
+       PrintTotals.
+          WRITE ReportLine FROM SPACES.
+          MOVE TotalExclVAT TO TotExclVAT.
+          WRITE ReportLine FROM TotalLine1.
+          MOVE TotalVAT TO TotVAT.
+          WRITE ReportLine FROM TotalLine2.
+          MOVE TotalInclVAT TO TotInclVAT.
+          WRITE ReportLine FROM TotalLine3.
+          MOVE AvailableCount TO TotAvailable.
+          WRITE ReportLine FROM TotalLine4.
+          MOVE UnavailCount TO TotUnavail.
+          WRITE ReportLine FROM TotalLine5.
+
+       TerminateReport.
+          CLOSE PriceTable.
+          CLOSE VatReport.
