@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDEXT.
+       AUTHOR. Simon Schliesky.
+       DATE-WRITTEN. 09/08/2026.
+
+      * Scans priceTable.dat for notAvailable articles and writes a
+      * reorder extract for purchasing instead of someone scrolling
+      * the data file by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT PriceTable
+             ASSIGN TO "priceTable.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS ArticleId
+             FILE STATUS IS PriceTableStatus.
+          SELECT ReorderFile
+             ASSIGN TO "reorder.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PriceTable.
+          COPY artdtl.
+
+       FD ReorderFile.
+       01 ReorderRecord.
+          02 ReorderArticleId    PIC 9(6).
+          02 ReorderArticleDesc  PIC X(20).
+          02 ReorderLastExclVAT  PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01 PriceTableStatus  PIC X(02).
+          88 PriceTableOk     VALUE '00'.
+          88 PriceTableEnd    VALUE '10'.
+
+       01 ReorderCount      PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Main.
+          OPEN INPUT PriceTable.
+          OPEN OUTPUT ReorderFile.
+          PERFORM ReadArticle.
+          PERFORM UNTIL PriceTableEnd
+             IF notAvailable
+                PERFORM WriteReorderLine
+             END-IF
+             PERFORM ReadArticle
+          END-PERFORM.
+          CLOSE PriceTable.
+          CLOSE ReorderFile.
+          DISPLAY "Articles extracted for reorder: " ReorderCount.
+          STOP RUN.
+
+       ReadArticle.
+          READ PriceTable NEXT RECORD
+             AT END SET PriceTableEnd TO TRUE
+          END-READ.
+
+       WriteReorderLine.
+          MOVE ArticleId TO ReorderArticleId.
+          MOVE ArticleDesc TO ReorderArticleDesc.
+          MOVE exclVAT TO ReorderLastExclVAT.
+          WRITE ReorderRecord.
+          ADD 1 TO ReorderCount.
