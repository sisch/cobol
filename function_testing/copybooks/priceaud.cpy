@@ -0,0 +1,19 @@
+      *****************************************************************
+      * PRICEAUD - change-history record for priceTable.dat. One
+      * record is appended every time an ArticleDetails record is
+      * written, updated or deleted.
+      *****************************************************************
+       01 PriceAuditRecord.
+          02 AudArticleId     PIC 9(6).
+          02 AudAction        PIC X(01).
+             88 AudActionAdd    VALUE 'A'.
+             88 AudActionChange VALUE 'C'.
+             88 AudActionDelete VALUE 'D'.
+          02 AudOldExclVAT    PIC 9(6)V99.
+          02 AudNewExclVAT    PIC 9(6)V99.
+          02 AudOldInclVAT    PIC 9(7)V99.
+          02 AudNewInclVAT    PIC 9(7)V99.
+          02 AudOldAvailable  PIC X(01).
+          02 AudNewAvailable  PIC X(01).
+          02 AudChangeDate    PIC 9(08).
+          02 AudChangeTime    PIC 9(08).
