@@ -0,0 +1,11 @@
+      *****************************************************************
+      * PRICETXN - transaction record for the batch price-adjustment
+      * run: one line per ArticleId telling the batch how to move its
+      * exclVAT price.
+      *****************************************************************
+       01 PriceAdjustTxn.
+          02 TxnArticleId    PIC 9(6).
+          02 TxnAdjustType   PIC X(01).
+             88 TxnPercent   VALUE 'P'.
+             88 TxnFixed     VALUE 'F'.
+          02 TxnAdjustValue  PIC S9(6)V99 SIGN LEADING SEPARATE.
