@@ -0,0 +1,8 @@
+      *****************************************************************
+      * VATRATE - one line of the VAT rate table (vatRates.dat). Each
+      * article carries a VatRateCode that is looked up against this
+      * table instead of assuming standard rate for everything.
+      *****************************************************************
+       01 VatRateRecord.
+          02 VatRateFileCode     PIC X(01).
+          02 VatRateFilePercent  PIC 9V999.
