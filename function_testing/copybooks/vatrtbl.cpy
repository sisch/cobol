@@ -0,0 +1,12 @@
+      *****************************************************************
+      * VATRTBL - in-memory VAT rate table, loaded from vatRates.dat
+      * once at start of run and searched by VatRateCode.
+      *****************************************************************
+       01 VatRateTable.
+          02 VatRateEntry OCCURS 10 TIMES INDEXED BY VatRateIdx.
+             03 VatRateTableCode    PIC X(01).
+             03 VatRateTablePercent PIC 9V999.
+       01 VatRateCount        PIC 9(02) VALUE ZERO.
+       01 VatRateFound-Sw     PIC X(01) VALUE 'N'.
+          88 VatRateFound     VALUE 'Y'.
+       01 VatRatePercentUsed  PIC 9V999.
