@@ -0,0 +1,18 @@
+      *****************************************************************
+      * ARTDTL - shared PriceTable record layout (ArticleDetails).
+      * Pulled out of file_writing.cbl so every program that reads or
+      * writes priceTable.dat agrees on one layout.
+      *****************************************************************
+       01 ArticleDetails.
+          02 ArticleId      PIC 9(6).
+          02 ArticleDesc    PIC X(20).
+          02 ArticlePrice.
+             03 exclVAT     PIC 9(6)V99.
+             03 VAT         PIC 9(5)V99.
+             03 inclVAT     PIC 9(7)V99.
+          02 Availability   PIC X.
+             88 isAvailable VALUE 'Y'.
+             88 notAvailable VALUE 'N'.
+          02 VatRateCode    PIC X(01).
+             88 VatStandardRate VALUE 'S'.
+             88 VatReducedRate  VALUE 'R'.
