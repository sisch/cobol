@@ -8,38 +8,256 @@
        FILE-CONTROL.
           SELECT PriceTable
              ASSIGN TO "priceTable.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ArticleId
+             FILE STATUS IS PriceTableStatus.
+          SELECT AuditFile
+             ASSIGN TO "priceAudit.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AuditFileStatus.
+          SELECT VatRateFile
+             ASSIGN TO "vatRates.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS VatRateFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD PriceTable.
-       01 ArticleDetails.
-          02 ArticleId      PIC 9(6).
-          02 ArticlePrice.
-             03 exclVAT     PIC 9(6)V99.
-             03 VAT         PIC 9(5)V99.
-             03 inclVAT     PIC 9(7)V99.
-          02 Availability   PIC X.
-             88 isAvailable VALUE 'Y'.
-             88 notAvailable VALUE 'N'.
+          COPY artdtl.
+
+       FD AuditFile.
+          COPY priceaud.
+
+       FD VatRateFile.
+          COPY vatrate.
+
+       WORKING-STORAGE SECTION.
+       01 PriceTableStatus  PIC X(02).
+          88 PriceTableOk           VALUE '00'.
+          88 PriceTableDuplicate    VALUE '22'.
+
+       01 VatRateFileStatus PIC X(02).
+          88 VatRateFileOk         VALUE '00'.
+          88 VatRateFileEnd        VALUE '10'.
+
+       01 AuditFileStatus   PIC X(02).
+          88 AuditFileOk           VALUE '00'.
+
+       COPY vatrtbl.
+
+       01 ModeChoice         PIC X(01).
+          88 MaintainExisting  VALUE '2'.
+
+       01 MaintAction        PIC X(01).
+          88 MaintUpdate       VALUE 'U'.
+          88 MaintDelete       VALUE 'D'.
+          88 MaintSkip         VALUE 'S'.
+
+       01 SaveOldExclVAT     PIC 9(6)V99.
+       01 SaveOldInclVAT     PIC 9(7)V99.
+       01 SaveOldAvailable   PIC X(01).
 
        PROCEDURE DIVISION.
        Main.
-          OPEN OUTPUT PriceTable.
+          DISPLAY "1 - Add new articles".
+          DISPLAY "2 - Maintain (update/delete) existing articles".
+          ACCEPT ModeChoice.
+          IF MaintainExisting
+             PERFORM MaintainMode
+          ELSE
+             PERFORM AddMode
+          END-IF.
+          STOP RUN.
+
+       AddMode.
+          PERFORM OpenPriceTableForAdd.
+          PERFORM OpenAuditFile.
+          PERFORM LoadVatRates.
           DISPLAY "Enter articles below. Enter on an empty line ends.".
           PERFORM GetInput.
           PERFORM UNTIL ArticleId = ZERO
              WRITE ArticleDetails
+             IF NOT PriceTableOk
+                DISPLAY "Could not write ArticleId " ArticleId
+                   " - status " PriceTableStatus
+             ELSE
+                PERFORM WriteAuditForAdd
+             END-IF
              PERFORM GetInput
           END-PERFORM.
           CLOSE PriceTable.
-          STOP RUN.
+          CLOSE AuditFile.
+
+       MaintainMode.
+          OPEN I-O PriceTable.
+          IF PriceTableStatus = '35'
+             DISPLAY "No articles on file yet - nothing to maintain"
+          ELSE
+             PERFORM OpenAuditFile
+             PERFORM LoadVatRates
+             DISPLAY "Enter ArticleId to maintain. Enter zero to stop."
+             PERFORM GetMaintainId
+             PERFORM UNTIL ArticleId = ZERO
+                PERFORM MaintainArticle
+                PERFORM GetMaintainId
+             END-PERFORM
+             CLOSE PriceTable
+             CLOSE AuditFile
+          END-IF.
+
+       OpenAuditFile.
+          OPEN EXTEND AuditFile.
+          IF AuditFileStatus = '35'
+             OPEN OUTPUT AuditFile
+          END-IF.
+
+       GetMaintainId.
+          DISPLAY "Enter - ArticleId".
+          ACCEPT ArticleId.
+
+       MaintainArticle.
+          READ PriceTable
+             INVALID KEY DISPLAY "ArticleId " ArticleId " not on file"
+          END-READ.
+          IF PriceTableOk
+             DISPLAY "Description : " ArticleDesc.
+             DISPLAY "ExclVAT     : " exclVAT.
+             DISPLAY "VAT         : " VAT.
+             DISPLAY "InclVAT     : " inclVAT.
+             DISPLAY "Availability: " Availability.
+             DISPLAY "U=Update, D=Delete, S=Skip this article".
+             ACCEPT MaintAction
+             IF MaintUpdate
+                PERFORM UpdateArticle
+             ELSE IF MaintDelete
+                PERFORM DeleteArticle
+             END-IF
+          END-IF.
+
+       UpdateArticle.
+          MOVE exclVAT TO SaveOldExclVAT.
+          MOVE inclVAT TO SaveOldInclVAT.
+          MOVE Availability TO SaveOldAvailable.
+          DISPLAY "Enter - Article price (excl. VAT)".
+          ACCEPT exclVAT.
+          DISPLAY "Enter - VAT rate code (S=Standard, R=Reduced)".
+          ACCEPT VatRateCode.
+          PERFORM PickVatRate.
+          MULTIPLY exclVAT BY VatRatePercentUsed GIVING VAT ROUNDED.
+          ADD exclVAT TO VAT GIVING inclVAT.
+          DISPLAY "Enter - Availability (Y/N)".
+          ACCEPT Availability.
+          REWRITE ArticleDetails.
+          IF PriceTableOk
+             PERFORM WriteAuditForChange
+          ELSE
+             DISPLAY "ArticleId " ArticleId
+                " rewrite failed - status " PriceTableStatus
+          END-IF.
+
+       DeleteArticle.
+          MOVE exclVAT TO SaveOldExclVAT.
+          MOVE inclVAT TO SaveOldInclVAT.
+          MOVE Availability TO SaveOldAvailable.
+          DELETE PriceTable.
+          IF PriceTableOk
+             PERFORM WriteAuditForDelete
+          ELSE
+             DISPLAY "ArticleId " ArticleId
+                " delete failed - status " PriceTableStatus
+          END-IF.
+
+       WriteAuditForChange.
+          MOVE ArticleId TO AudArticleId.
+          SET AudActionChange TO TRUE.
+          MOVE SaveOldExclVAT TO AudOldExclVAT.
+          MOVE SaveOldInclVAT TO AudOldInclVAT.
+          MOVE SaveOldAvailable TO AudOldAvailable.
+          MOVE exclVAT TO AudNewExclVAT.
+          MOVE inclVAT TO AudNewInclVAT.
+          MOVE Availability TO AudNewAvailable.
+          ACCEPT AudChangeDate FROM DATE YYYYMMDD.
+          ACCEPT AudChangeTime FROM TIME.
+          WRITE PriceAuditRecord.
+
+       WriteAuditForDelete.
+          MOVE ArticleId TO AudArticleId.
+          SET AudActionDelete TO TRUE.
+          MOVE SaveOldExclVAT TO AudOldExclVAT.
+          MOVE SaveOldInclVAT TO AudOldInclVAT.
+          MOVE SaveOldAvailable TO AudOldAvailable.
+          MOVE ZERO TO AudNewExclVAT.
+          MOVE ZERO TO AudNewInclVAT.
+          MOVE SPACE TO AudNewAvailable.
+          ACCEPT AudChangeDate FROM DATE YYYYMMDD.
+          ACCEPT AudChangeTime FROM TIME.
+          WRITE PriceAuditRecord.
+
+       OpenPriceTableForAdd.
+          OPEN I-O PriceTable.
+          IF PriceTableStatus = '35'
+             OPEN OUTPUT PriceTable
+          END-IF.
+
+       WriteAuditForAdd.
+          MOVE ArticleId TO AudArticleId.
+          SET AudActionAdd TO TRUE.
+          MOVE ZERO TO AudOldExclVAT.
+          MOVE ZERO TO AudOldInclVAT.
+          MOVE SPACE TO AudOldAvailable.
+          MOVE exclVAT TO AudNewExclVAT.
+          MOVE inclVAT TO AudNewInclVAT.
+          MOVE Availability TO AudNewAvailable.
+          ACCEPT AudChangeDate FROM DATE YYYYMMDD.
+          ACCEPT AudChangeTime FROM TIME.
+          WRITE PriceAuditRecord.
+
+       LoadVatRates.
+          OPEN INPUT VatRateFile.
+          IF VatRateFileOk
+             PERFORM ReadVatRate
+             PERFORM UNTIL VatRateFileEnd
+                ADD 1 TO VatRateCount
+                MOVE VatRateFileCode TO VatRateTableCode(VatRateCount)
+                MOVE VatRateFilePercent TO
+                   VatRateTablePercent(VatRateCount)
+                PERFORM ReadVatRate
+             END-PERFORM
+             CLOSE VatRateFile
+          END-IF.
+
+       ReadVatRate.
+          READ VatRateFile
+             AT END SET VatRateFileEnd TO TRUE
+          END-READ.
+
+       PickVatRate.
+          MOVE 'N' TO VatRateFound-Sw.
+          PERFORM VARYING VatRateIdx FROM 1 BY 1
+             UNTIL VatRateIdx > VatRateCount OR VatRateFound
+             IF VatRateTableCode(VatRateIdx) = VatRateCode
+                MOVE VatRateTablePercent(VatRateIdx)
+                   TO VatRatePercentUsed
+                SET VatRateFound TO TRUE
+             END-IF
+          END-PERFORM.
+          IF NOT VatRateFound
+             DISPLAY "Unknown VAT rate code - using standard rate"
+             MOVE 0.190 TO VatRatePercentUsed
+          END-IF.
+
        GetInput.
           DISPLAY "Enter - ArticleId".
           ACCEPT ArticleId
+          DISPLAY "Enter - Article description".
+          ACCEPT ArticleDesc.
           DISPLAY "Enter - Article price (excl. VAT)".
           ACCEPT exclVAT.
-          MULTIPLY exclVAT by 0.19 GIVING VAT.
+          DISPLAY "Enter - VAT rate code (S=Standard, R=Reduced)".
+          ACCEPT VatRateCode.
+          PERFORM PickVatRate.
+          MULTIPLY exclVAT BY VatRatePercentUsed GIVING VAT ROUNDED.
           ADD exclVAT TO VAT GIVING inclVAT.
           DISPLAY "Enter - Availability (Y/N)".
           ACCEPT Availability.
