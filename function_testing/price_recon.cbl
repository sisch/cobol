@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICERCN.
+       AUTHOR. Simon Schliesky.
+       DATE-WRITTEN. 09/08/2026.
+
+      * Recomputes VAT and inclVAT from exclVAT for every article the
+      * same way GetInput does, and reports any ArticleId where the
+      * stored values have drifted so a bad manual edit or fix-up gets
+      * caught before it reaches a report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT PriceTable
+             ASSIGN TO "priceTable.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS ArticleId
+             FILE STATUS IS PriceTableStatus.
+          SELECT VatRateFile
+             ASSIGN TO "vatRates.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS VatRateFileStatus.
+          SELECT ExceptionFile
+             ASSIGN TO "priceRecon.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PriceTable.
+          COPY artdtl.
+
+       FD VatRateFile.
+          COPY vatrate.
+
+       FD ExceptionFile.
+       01 ExceptionLine  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 PriceTableStatus  PIC X(02).
+          88 PriceTableOk     VALUE '00'.
+          88 PriceTableEnd    VALUE '10'.
+
+       01 VatRateFileStatus PIC X(02).
+          88 VatRateFileOk      VALUE '00'.
+          88 VatRateFileEnd     VALUE '10'.
+
+       COPY vatrtbl.
+
+       01 CheckedCount      PIC 9(06) VALUE ZERO.
+       01 ExceptionCount    PIC 9(06) VALUE ZERO.
+
+       01 ExpectedVAT       PIC 9(5)V99.
+       01 ExpectedInclVAT   PIC 9(7)V99.
+       01 VatDifference     PIC S9(5)V99.
+       01 InclVATDifference PIC S9(7)V99.
+       01 CentTolerance     PIC 9V99 VALUE 0.01.
+
+       01 ExceptionDetail.
+          02 ExcArticleId    PIC Z(5)9.
+          02 FILLER          PIC X(03) VALUE SPACES.
+          02 FILLER          PIC X(11) VALUE "STORED VAT ".
+          02 ExcStoredVAT    PIC ZZ,ZZ9.99.
+          02 FILLER          PIC X(03) VALUE SPACES.
+          02 FILLER          PIC X(13) VALUE "EXPECTED VAT ".
+          02 ExcExpectedVAT  PIC ZZ,ZZ9.99.
+          02 FILLER          PIC X(03) VALUE SPACES.
+          02 FILLER          PIC X(15) VALUE "STORED INCLVAT ".
+          02 ExcStoredIncl   PIC ZZZZ,ZZ9.99.
+          02 FILLER          PIC X(03) VALUE SPACES.
+          02 FILLER          PIC X(17) VALUE "EXPECTED INCLVAT ".
+          02 ExcExpectedIncl PIC ZZZZ,ZZ9.99.
+
+       01 SummaryLine1.
+          02 FILLER          PIC X(24) VALUE "ARTICLES CHECKED .......".
+          02 SumChecked      PIC ZZZ,ZZ9.
+
+       01 SummaryLine2.
+          02 FILLER         PIC X(25) VALUE "EXCEPTIONS FOUND ........".
+          02 SumExceptions   PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Main.
+          OPEN INPUT PriceTable.
+          OPEN OUTPUT ExceptionFile.
+          PERFORM LoadVatRates.
+          MOVE "PRICE TABLE VAT/PRICE RECONCILIATION EXCEPTIONS"
+             TO ExceptionLine.
+          WRITE ExceptionLine.
+          WRITE ExceptionLine FROM SPACES.
+          PERFORM ReadArticle.
+          PERFORM UNTIL PriceTableEnd
+             ADD 1 TO CheckedCount
+             PERFORM CheckArticle
+             PERFORM ReadArticle
+          END-PERFORM.
+          WRITE ExceptionLine FROM SPACES.
+          MOVE CheckedCount TO SumChecked.
+          WRITE ExceptionLine FROM SummaryLine1.
+          MOVE ExceptionCount TO SumExceptions.
+          WRITE ExceptionLine FROM SummaryLine2.
+          CLOSE PriceTable.
+          CLOSE ExceptionFile.
+          STOP RUN.
+
+       ReadArticle.
+          READ PriceTable NEXT RECORD
+             AT END SET PriceTableEnd TO TRUE
+          END-READ.
+
+       CheckArticle.
+          PERFORM PickVatRate.
+          MULTIPLY exclVAT BY VatRatePercentUsed
+             GIVING ExpectedVAT ROUNDED.
+          ADD exclVAT TO ExpectedVAT GIVING ExpectedInclVAT.
+          COMPUTE VatDifference = VAT - ExpectedVAT.
+          COMPUTE InclVATDifference = inclVAT - ExpectedInclVAT.
+          IF VatDifference > CentTolerance
+             OR VatDifference < (0 - CentTolerance)
+             OR InclVATDifference > CentTolerance
+             OR InclVATDifference < (0 - CentTolerance)
+             PERFORM WriteException
+          END-IF.
+
+       WriteException.
+          MOVE ArticleId TO ExcArticleId.
+          MOVE VAT TO ExcStoredVAT.
+          MOVE ExpectedVAT TO ExcExpectedVAT.
+          MOVE inclVAT TO ExcStoredIncl.
+          MOVE ExpectedInclVAT TO ExcExpectedIncl.
+          WRITE ExceptionLine FROM ExceptionDetail.
+          ADD 1 TO ExceptionCount.
+
+       LoadVatRates.
+          OPEN INPUT VatRateFile.
+          IF VatRateFileOk
+             PERFORM ReadVatRate
+             PERFORM UNTIL VatRateFileEnd
+                ADD 1 TO VatRateCount
+                MOVE VatRateFileCode TO VatRateTableCode(VatRateCount)
+                MOVE VatRateFilePercent TO
+                   VatRateTablePercent(VatRateCount)
+                PERFORM ReadVatRate
+             END-PERFORM
+             CLOSE VatRateFile
+          END-IF.
+
+       ReadVatRate.
+          READ VatRateFile
+             AT END SET VatRateFileEnd TO TRUE
+          END-READ.
+
+       PickVatRate.
+          MOVE 'N' TO VatRateFound-Sw.
+          PERFORM VARYING VatRateIdx FROM 1 BY 1
+             UNTIL VatRateIdx > VatRateCount OR VatRateFound
+             IF VatRateTableCode(VatRateIdx) = VatRateCode
+                MOVE VatRateTablePercent(VatRateIdx)
+                   TO VatRatePercentUsed
+                SET VatRateFound TO TRUE
+             END-IF
+          END-PERFORM.
+          IF NOT VatRateFound
+             DISPLAY "Unknown VAT rate code on ArticleId " ArticleId
+                " - using standard rate"
+             MOVE 0.190 TO VatRatePercentUsed
+          END-IF.
