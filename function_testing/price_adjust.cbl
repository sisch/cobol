@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICEADJ.
+       AUTHOR. Simon Schliesky.
+       DATE-WRITTEN. 09/08/2026.
+
+      * Applies a batch of supplier price changes to priceTable.dat
+      * from a transaction file instead of re-keying exclVAT through
+      * the interactive GetInput loop in file_writing.cbl.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT PriceTable
+             ASSIGN TO "priceTable.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ArticleId
+             FILE STATUS IS PriceTableStatus.
+          SELECT AdjustTxnFile
+             ASSIGN TO "priceAdjust.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TxnFileStatus.
+          SELECT VatRateFile
+             ASSIGN TO "vatRates.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS VatRateFileStatus.
+          SELECT AuditFile
+             ASSIGN TO "priceAudit.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AuditFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PriceTable.
+          COPY artdtl.
+
+       FD AdjustTxnFile.
+          COPY pricetxn.
+
+       FD VatRateFile.
+          COPY vatrate.
+
+       FD AuditFile.
+          COPY priceaud.
+
+       WORKING-STORAGE SECTION.
+       01 PriceTableStatus  PIC X(02).
+          88 PriceTableOk       VALUE '00'.
+          88 PriceTableNotFound VALUE '23'.
+
+       01 TxnFileStatus     PIC X(02).
+          88 TxnFileOk          VALUE '00'.
+          88 TxnFileEnd         VALUE '10'.
+
+       01 VatRateFileStatus PIC X(02).
+          88 VatRateFileOk      VALUE '00'.
+          88 VatRateFileEnd     VALUE '10'.
+
+       01 AuditFileStatus   PIC X(02).
+          88 AuditFileOk        VALUE '00'.
+
+       COPY vatrtbl.
+
+       01 AdjustCounters.
+          02 TxnReadCount    PIC 9(06) VALUE ZERO.
+          02 TxnAppliedCount PIC 9(06) VALUE ZERO.
+          02 TxnRejectCount  PIC 9(06) VALUE ZERO.
+
+       01 NewExclVAT        PIC S9(7)V99.
+
+       01 RecomputeStatus   PIC X(01).
+          88 RecomputeOk       VALUE 'Y'.
+          88 RecomputeNegative VALUE 'N'.
+
+       01 SaveOldExclVAT    PIC 9(6)V99.
+       01 SaveOldInclVAT    PIC 9(7)V99.
+       01 SaveOldAvailable  PIC X(01).
+
+       PROCEDURE DIVISION.
+       Main.
+          OPEN I-O PriceTable.
+          OPEN INPUT AdjustTxnFile.
+          PERFORM OpenAuditFile.
+          PERFORM LoadVatRates.
+          PERFORM ReadTxn.
+          PERFORM UNTIL TxnFileEnd
+             ADD 1 TO TxnReadCount
+             PERFORM ApplyTxn
+             PERFORM ReadTxn
+          END-PERFORM.
+          CLOSE PriceTable.
+          CLOSE AdjustTxnFile.
+          CLOSE AuditFile.
+          DISPLAY "Transactions read    : " TxnReadCount.
+          DISPLAY "Transactions applied : " TxnAppliedCount.
+          DISPLAY "Transactions rejected: " TxnRejectCount.
+          STOP RUN.
+
+       ReadTxn.
+          READ AdjustTxnFile
+             AT END SET TxnFileEnd TO TRUE
+          END-READ.
+
+       ApplyTxn.
+          MOVE TxnArticleId TO ArticleId.
+          READ PriceTable
+             INVALID KEY SET PriceTableNotFound TO TRUE
+          END-READ.
+          IF PriceTableNotFound
+             DISPLAY "ArticleId " TxnArticleId " not on file - skipped"
+             ADD 1 TO TxnRejectCount
+          ELSE
+             MOVE exclVAT TO SaveOldExclVAT
+             MOVE inclVAT TO SaveOldInclVAT
+             MOVE Availability TO SaveOldAvailable
+             PERFORM RecomputePrice
+             IF RecomputeNegative
+                DISPLAY "ArticleId " TxnArticleId
+                   " adjustment would drive price below zero - skipped"
+                ADD 1 TO TxnRejectCount
+             ELSE
+                REWRITE ArticleDetails
+                IF PriceTableOk
+                   ADD 1 TO TxnAppliedCount
+                   PERFORM WriteAuditForChange
+                ELSE
+                   DISPLAY "ArticleId " TxnArticleId
+                      " rewrite failed - status " PriceTableStatus
+                   ADD 1 TO TxnRejectCount
+                END-IF
+             END-IF
+          END-IF.
+
+       WriteAuditForChange.
+          MOVE ArticleId TO AudArticleId.
+          SET AudActionChange TO TRUE.
+          MOVE SaveOldExclVAT TO AudOldExclVAT.
+          MOVE SaveOldInclVAT TO AudOldInclVAT.
+          MOVE SaveOldAvailable TO AudOldAvailable.
+          MOVE exclVAT TO AudNewExclVAT.
+          MOVE inclVAT TO AudNewInclVAT.
+          MOVE Availability TO AudNewAvailable.
+          ACCEPT AudChangeDate FROM DATE YYYYMMDD.
+          ACCEPT AudChangeTime FROM TIME.
+          WRITE PriceAuditRecord.
+
+       OpenAuditFile.
+          OPEN EXTEND AuditFile.
+          IF AuditFileStatus = '35'
+             OPEN OUTPUT AuditFile
+          END-IF.
+
+       RecomputePrice.
+          IF TxnPercent
+             COMPUTE NewExclVAT ROUNDED =
+                exclVAT + (exclVAT * TxnAdjustValue / 100)
+          ELSE
+             COMPUTE NewExclVAT ROUNDED = exclVAT + TxnAdjustValue
+          END-IF.
+          IF NewExclVAT < 0
+             SET RecomputeNegative TO TRUE
+          ELSE
+             SET RecomputeOk TO TRUE
+             MOVE NewExclVAT TO exclVAT
+             PERFORM PickVatRate
+             MULTIPLY exclVAT BY VatRatePercentUsed GIVING VAT ROUNDED
+             ADD exclVAT TO VAT GIVING inclVAT
+          END-IF.
+
+       LoadVatRates.
+          OPEN INPUT VatRateFile.
+          IF VatRateFileOk
+             PERFORM ReadVatRate
+             PERFORM UNTIL VatRateFileEnd
+                ADD 1 TO VatRateCount
+                MOVE VatRateFileCode TO VatRateTableCode(VatRateCount)
+                MOVE VatRateFilePercent TO
+                   VatRateTablePercent(VatRateCount)
+                PERFORM ReadVatRate
+             END-PERFORM
+             CLOSE VatRateFile
+          END-IF.
+
+       ReadVatRate.
+          READ VatRateFile
+             AT END SET VatRateFileEnd TO TRUE
+          END-READ.
+
+       PickVatRate.
+          MOVE 'N' TO VatRateFound-Sw.
+          PERFORM VARYING VatRateIdx FROM 1 BY 1
+             UNTIL VatRateIdx > VatRateCount OR VatRateFound
+             IF VatRateTableCode(VatRateIdx) = VatRateCode
+                MOVE VatRateTablePercent(VatRateIdx)
+                   TO VatRatePercentUsed
+                SET VatRateFound TO TRUE
+             END-IF
+          END-PERFORM.
+          IF NOT VatRateFound
+             DISPLAY "Unknown VAT rate code on ArticleId " ArticleId
+                " - using standard rate"
+             MOVE 0.190 TO VatRatePercentUsed
+          END-IF.
