@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICEXPT.
+       AUTHOR. Simon Schliesky.
+       DATE-WRITTEN. 09/08/2026.
+
+      * Converts priceTable.dat into a CSV that the accounting package
+      * can import, instead of retyping the price table every month.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT PriceTable
+             ASSIGN TO "priceTable.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS ArticleId
+             FILE STATUS IS PriceTableStatus.
+          SELECT ExportFile
+             ASSIGN TO "priceExport.csv"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PriceTable.
+          COPY artdtl.
+
+       FD ExportFile.
+       01 ExportLine  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 PriceTableStatus  PIC X(02).
+          88 PriceTableOk     VALUE '00'.
+          88 PriceTableEnd    VALUE '10'.
+
+       01 CsvBuildLine.
+          02 CsvArticleId    PIC 9(6).
+          02 FILLER          PIC X(01) VALUE ",".
+          02 CsvExclVAT      PIC ZZZZZ9.99.
+          02 FILLER          PIC X(01) VALUE ",".
+          02 CsvVAT          PIC ZZZZ9.99.
+          02 FILLER          PIC X(01) VALUE ",".
+          02 CsvInclVAT      PIC ZZZZZZ9.99.
+          02 FILLER          PIC X(01) VALUE ",".
+          02 CsvAvailability PIC X(01).
+
+       PROCEDURE DIVISION.
+       Main.
+          OPEN INPUT PriceTable.
+          OPEN OUTPUT ExportFile.
+          MOVE "ArticleId,ExclVAT,VAT,InclVAT,Availability"
+             TO ExportLine.
+          WRITE ExportLine.
+          PERFORM ReadArticle.
+          PERFORM UNTIL PriceTableEnd
+             PERFORM WriteCsvLine
+             PERFORM ReadArticle
+          END-PERFORM.
+          CLOSE PriceTable.
+          CLOSE ExportFile.
+          STOP RUN.
+
+       ReadArticle.
+          READ PriceTable NEXT RECORD
+             AT END SET PriceTableEnd TO TRUE
+          END-READ.
+
+       WriteCsvLine.
+          MOVE ArticleId TO CsvArticleId.
+          MOVE exclVAT TO CsvExclVAT.
+          MOVE VAT TO CsvVAT.
+          MOVE inclVAT TO CsvInclVAT.
+          MOVE Availability TO CsvAvailability.
+          MOVE CsvBuildLine TO ExportLine.
+          WRITE ExportLine.
